@@ -1,5 +1,18 @@
-01  WS-AREA. 
-    05  WS-NUMBER PIC 9(5) VALUE 99999. 
-    05  WS-NUMBER-X PIC 9(5) VALUE 99999. 
-* The PIC clause defines the data type and size of a data item. Using an appropriate PIC clause avoids the truncation issue.
-* Ensure you choose a PIC clause sufficient for your data. For example, if you're working with larger numbers, consider using PIC 9(9) or even PIC 9(15) for maximum precision.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOLN.
+      *****************************************************************
+      * Confirms the fix: WS-NUMBER / WS-NUMBER-X now come from
+      * CPY-NUMAREA (COMP-3, PIC 9(9)), so values up to 999,999,999
+      * round-trip without truncation.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY CPY-NUMAREA.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 99999 TO WS-NUMBER
+           MOVE 99999 TO WS-NUMBER-X
+           DISPLAY "WS-NUMBER   = " WS-NUMBER
+           DISPLAY "WS-NUMBER-X = " WS-NUMBER-X
+           STOP RUN.
