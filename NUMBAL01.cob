@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMBAL01.
+      *****************************************************************
+      * NUMBAL01 - End-of-run balancing report.
+      *
+      * Reads the totals produced by NUMACC01 (TOTFILE) and prints a
+      * balancing report comparing WS-NUMBER (control total) against
+      * WS-NUMBER-X (computed total), flagging MATCH/MISMATCH and the
+      * delta between them. Run as the last step of the daily job.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TOTALS-FILE ASSIGN TO "TOTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TOT-STATUS.
+
+           SELECT BALANCE-FILE ASSIGN TO "BALRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TOTALS-FILE
+           RECORDING MODE IS F.
+           COPY CPY-TOTREC.
+
+       FD  BALANCE-FILE.
+           COPY CPY-BALREC.
+
+       WORKING-STORAGE SECTION.
+           COPY CPY-NUMAREA.
+           COPY CPY-NUMAREA-SGN.
+
+       01  WS-FILE-STATUSES.
+           05  WS-TOT-STATUS           PIC XX VALUE SPACES.
+           05  WS-BAL-STATUS           PIC XX VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-BUILD-BALANCE-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TOTALS-FILE
+           IF WS-TOT-STATUS NOT = "00"
+               DISPLAY "NUMBAL01: UNABLE TO OPEN TOTFILE, STATUS = "
+                   WS-TOT-STATUS
+               STOP RUN
+           END-IF
+
+           READ TOTALS-FILE
+               AT END
+                   DISPLAY "NUMBAL01: TOTFILE IS EMPTY"
+                   CLOSE TOTALS-FILE
+                   STOP RUN
+           END-READ
+
+           MOVE TOT-CONTROL-NUMBER    TO WS-NUMBER
+           MOVE TOT-COMPUTED-NUMBER   TO WS-NUMBER-X
+
+           OPEN OUTPUT BALANCE-FILE
+           IF WS-BAL-STATUS NOT = "00"
+               DISPLAY "NUMBAL01: UNABLE TO OPEN BALRPT, STATUS = "
+                   WS-BAL-STATUS
+               STOP RUN
+           END-IF.
+
+       2000-BUILD-BALANCE-REPORT.
+      *    Variance is computed via CPY-NUMAREA-SGN so an "under"
+      *    result keeps its sign instead of an unsigned magnitude that
+      *    hides which direction the discrepancy went.
+           MOVE WS-NUMBER              TO WS-NUMBER-SGN
+           MOVE WS-NUMBER-X            TO WS-NUMBER-X-SGN
+           COMPUTE WS-VARIANCE = WS-NUMBER-X-SGN - WS-NUMBER-SGN
+
+           MOVE SPACES                 TO BAL-REPORT-LINE
+           MOVE "WS-NUMBER/X BALANCE" TO BAL-LABEL
+           MOVE WS-NUMBER              TO BAL-CONTROL-NUMBER
+           MOVE WS-NUMBER-X            TO BAL-COMPUTED-NUMBER
+           MOVE WS-VARIANCE            TO BAL-DELTA
+
+           IF WS-VARIANCE = ZERO
+               MOVE "MATCH"    TO BAL-RESULT
+           ELSE
+               MOVE "MISMATCH" TO BAL-RESULT
+           END-IF
+
+           WRITE BAL-REPORT-LINE
+           IF WS-BAL-STATUS NOT = "00"
+               DISPLAY "NUMBAL01: WRITE TO BALRPT FAILED, STATUS = "
+                   WS-BAL-STATUS
+           END-IF
+
+           DISPLAY "NUMBAL01: CONTROL  = " WS-NUMBER
+           DISPLAY "NUMBAL01: COMPUTED = " WS-NUMBER-X
+           DISPLAY "NUMBAL01: RESULT   = " BAL-RESULT
+           DISPLAY "NUMBAL01: DELTA    = " WS-VARIANCE.
+
+       9000-TERMINATE.
+           CLOSE TOTALS-FILE
+           CLOSE BALANCE-FILE.
