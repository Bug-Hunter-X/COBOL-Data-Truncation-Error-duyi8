@@ -1,5 +1,20 @@
-01  WS-AREA. 
-    05  WS-NUMBER PIC 9(5) VALUE 99999. 
-    05  WS-NUMBER-X PIC 9(5) VALUE 99999. 
-* In this situation, the value of WS-NUMBER-X will be truncated to 9999 because the value is not declared as COMP-3.
-* In this case, use the appropriate PIC clause based on the data type and desired precision.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUG.
+      *****************************************************************
+      * Originally this program declared WS-NUMBER / WS-NUMBER-X
+      * in-line as PIC 9(5), which is what let WS-NUMBER-X silently
+      * truncate whenever the accumulated value reached 100000.
+      * The pair now comes from CPY-NUMAREA so every program shares
+      * the same, properly-sized definition instead of retyping it.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY CPY-NUMAREA.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 99999 TO WS-NUMBER
+           MOVE 99999 TO WS-NUMBER-X
+           DISPLAY "WS-NUMBER   = " WS-NUMBER
+           DISPLAY "WS-NUMBER-X = " WS-NUMBER-X
+           STOP RUN.
