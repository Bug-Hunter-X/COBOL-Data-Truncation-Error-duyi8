@@ -0,0 +1,13 @@
+      *****************************************************************
+      * CPY-NUMAREA-SGN
+      * Signed counterpart of CPY-NUMAREA for variance-style
+      * calculations (WS-NUMBER-X minus WS-NUMBER), where the result
+      * can legitimately be negative.
+      *
+      * Same width as CPY-NUMAREA (9 digits, COMP-3) so a MOVE from
+      * either WS-NUMBER or WS-NUMBER-X never truncates.
+      *****************************************************************
+       01  WS-NUM-AREA-SIGNED.
+           05  WS-NUMBER-SGN           PIC S9(9) COMP-3 VALUE ZERO.
+           05  WS-NUMBER-X-SGN         PIC S9(9) COMP-3 VALUE ZERO.
+           05  WS-VARIANCE             PIC S9(9) COMP-3 VALUE ZERO.
