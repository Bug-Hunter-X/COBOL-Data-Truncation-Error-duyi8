@@ -0,0 +1,22 @@
+      *****************************************************************
+      * CPY-IFREC
+      * Outbound partner interface record - fixed-width extract layout
+      * for the widened WS-NUMBER/WS-NUMBER-X pair. This is the record
+      * layout partners should move to, replacing any narrow 5-digit
+      * (PIC 9(5)) extract format that is at risk of truncation once
+      * volumes cross 99999.
+      *
+      * Field              Picture         Offset Length Notes
+      * -----------------  --------------  ------ ------ ------------
+      * IF-ACCOUNT-NO      PIC 9(9)          1      9    Unpacked key
+      * IF-CONTROL-NUMBER  PIC 9(9) COMP-3  10      5    WS-NUMBER
+      * IF-NUMBER-X        PIC 9(9) COMP-3  15      5    WS-NUMBER-X
+      * IF-EXTRACT-DATE    PIC 9(8)         20      8    CCYYMMDD
+      *
+      * Record length is fixed at 27 bytes.
+      *****************************************************************
+       01  IF-RECORD.
+           05  IF-ACCOUNT-NO           PIC 9(9).
+           05  IF-CONTROL-NUMBER       PIC 9(9) COMP-3.
+           05  IF-NUMBER-X             PIC 9(9) COMP-3.
+           05  IF-EXTRACT-DATE         PIC 9(8).
