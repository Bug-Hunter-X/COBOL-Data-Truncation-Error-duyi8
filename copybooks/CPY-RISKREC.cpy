@@ -0,0 +1,28 @@
+      *****************************************************************
+      * CPY-RISKREC
+      * Truncation-risk report line produced by NUMSCN01 - one line
+      * per numeric field found whose VALUE clause or a MOVE literal
+      * targeting it comes close to filling its PIC size, ranked by
+      * how little headroom (percent of capacity already used) is
+      * left.
+      *
+      * No VALUE clauses on these File Section elementary items - that
+      * placement is invalid outside Working-Storage and, on top of
+      * that, this build's cobc runtime fails the WRITE with file
+      * status 71 when a File Section item carries one. The record is
+      * blanked with MOVE SPACES before each build instead.
+      *****************************************************************
+       01  RISK-REPORT-LINE.
+           05  RISK-SOURCE-NAME            PIC X(40).
+           05  FILLER                      PIC X(1).
+           05  RISK-FIELD-NAME             PIC X(30).
+           05  FILLER                      PIC X(1).
+           05  RISK-PIC-DIGITS             PIC Z9.
+           05  FILLER                      PIC X(1).
+           05  RISK-CAPACITY               PIC Z(17)9.
+           05  FILLER                      PIC X(1).
+           05  RISK-OBSERVED-VALUE         PIC Z(17)9.
+           05  FILLER                      PIC X(1).
+           05  RISK-PCT-USED               PIC ZZ9.
+           05  FILLER                      PIC X(1).
+           05  RISK-LEVEL                  PIC X(6).
