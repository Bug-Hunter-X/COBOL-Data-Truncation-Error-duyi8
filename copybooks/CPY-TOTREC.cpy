@@ -0,0 +1,11 @@
+      *****************************************************************
+      * CPY-TOTREC
+      * End-of-run totals produced by NUMACC01 - the control total
+      * carried in and the computed total accumulated during the run.
+      * Consumed by NUMBAL01 for the end-of-job balancing report and
+      * becomes the next run's CTL-RECORD.
+      *****************************************************************
+       01  TOT-RECORD.
+           05  TOT-CONTROL-NUMBER      PIC 9(9) COMP-3.
+           05  TOT-COMPUTED-NUMBER     PIC 9(9) COMP-3.
+           05  TOT-RUN-DATE            PIC 9(8).
