@@ -0,0 +1,22 @@
+      *****************************************************************
+      * CPY-EXCREC
+      * Overflow exception report record. Written whenever an ADD into
+      * WS-NUMBER-X would exceed its PIC 9(9) COMP-3 capacity - carries
+      * the rejected transaction and the total that would have resulted.
+      *
+      * No VALUE clauses on these File Section elementary items - that
+      * placement is invalid outside Working-Storage and, on top of
+      * that, this build's cobc runtime fails the WRITE with file
+      * status 71 when a File Section item carries one. The record is
+      * blanked with MOVE SPACES before each build instead.
+      *****************************************************************
+       01  EXC-REPORT-LINE.
+           05  EXC-ACCT-NO             PIC 9(9).
+           05  FILLER                  PIC X(1).
+           05  EXC-SEQ-NO              PIC 9(6).
+           05  FILLER                  PIC X(1).
+           05  EXC-TRAN-AMOUNT         PIC -(7)9.99.
+           05  FILLER                  PIC X(1).
+           05  EXC-ATTEMPTED-TOTAL     PIC Z(10)9.
+           05  FILLER                  PIC X(1).
+           05  EXC-REASON              PIC X(40).
