@@ -0,0 +1,12 @@
+      *****************************************************************
+      * CPY-NUMREC
+      * Persisted WS-AREA master record, keyed by account number, used
+      * by the online maintenance transaction (NUMMAINT) and the
+      * outbound interface extract (NUMIF01).
+      *****************************************************************
+       01  NUM-RECORD.
+           05  NUM-REC-KEY                 PIC 9(9).
+           05  NUM-CONTROL-NUMBER          PIC 9(9) COMP-3.
+           05  NUM-NUMBER-X                PIC 9(9) COMP-3.
+           05  NUM-LAST-REASON-CODE        PIC X(4).
+           05  NUM-LAST-UPDATE-DATE        PIC 9(8).
