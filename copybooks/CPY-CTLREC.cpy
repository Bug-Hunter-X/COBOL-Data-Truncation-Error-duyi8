@@ -0,0 +1,7 @@
+      *****************************************************************
+      * CPY-CTLREC
+      * Prior-run control total, carried forward into WS-NUMBER at the
+      * start of the next accumulation run.
+      *****************************************************************
+       01  CTL-RECORD.
+           05  CTL-CONTROL-TOTAL       PIC 9(9) COMP-3.
