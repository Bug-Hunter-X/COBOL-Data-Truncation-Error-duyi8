@@ -0,0 +1,26 @@
+      *****************************************************************
+      * CPY-SUMREC
+      * End-of-day activity summary produced by NUMACC01 - counts of
+      * transactions read/rejected for the day plus the control total
+      * carried in and the computed total accumulated, so the job's
+      * real production volumes are visible without digging through
+      * the DISPLAY log.
+      *
+      * No VALUE clauses on these File Section elementary items - that
+      * placement is invalid outside Working-Storage and, on top of
+      * that, this build's cobc runtime fails the WRITE with file
+      * status 71 when a File Section item carries one. The record is
+      * blanked with MOVE SPACES before each build instead.
+      *****************************************************************
+       01  SUM-REPORT-LINE.
+           05  SUM-RUN-DATE                PIC 9(8).
+           05  FILLER                      PIC X(1).
+           05  SUM-TRAN-COUNT              PIC Z(8)9.
+           05  FILLER                      PIC X(1).
+           05  SUM-REJECT-COUNT            PIC Z(8)9.
+           05  FILLER                      PIC X(1).
+           05  SUM-CONTROL-NUMBER          PIC Z(9)9.
+           05  FILLER                      PIC X(1).
+           05  SUM-COMPUTED-NUMBER         PIC Z(9)9.
+           05  FILLER                      PIC X(1).
+           05  SUM-NET-ACTIVITY            PIC -(9)9.
