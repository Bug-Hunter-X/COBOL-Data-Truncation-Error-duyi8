@@ -0,0 +1,20 @@
+      *****************************************************************
+      * CPY-BALREC
+      * End-of-run balancing report line - WS-NUMBER (control) versus
+      * WS-NUMBER-X (computed), the result, and the delta between them.
+      *
+      * No VALUE clauses on these File Section elementary items - that
+      * placement is invalid outside Working-Storage and, on top of
+      * that, this build's cobc runtime fails the WRITE with file
+      * status 71 when a File Section item carries one. The record is
+      * blanked with MOVE SPACES before each build instead.
+      *****************************************************************
+       01  BAL-REPORT-LINE.
+           05  BAL-LABEL               PIC X(20).
+           05  BAL-CONTROL-NUMBER      PIC Z(9)9.
+           05  FILLER                  PIC X(1).
+           05  BAL-COMPUTED-NUMBER     PIC Z(9)9.
+           05  FILLER                  PIC X(1).
+           05  BAL-RESULT              PIC X(8).
+           05  FILLER                  PIC X(1).
+           05  BAL-DELTA               PIC -(9)9.
