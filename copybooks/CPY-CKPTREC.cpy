@@ -0,0 +1,21 @@
+      *****************************************************************
+      * CPY-CKPTREC
+      * Checkpoint record for the accumulation job - the key of the
+      * last transaction successfully applied, the running value of
+      * WS-NUMBER-X at that point, and the running WS-SHADOW-TOTAL
+      * (the pre-rejection attempted total used on the overflow
+      * exception report) plus the running transaction/reject counts,
+      * so a restart resumes every running number the end-of-day
+      * summary reports, not just the one that survived overflow
+      * checking.
+      * Rewritten periodically so a restart can resume instead of
+      * reprocessing the whole transaction file.
+      *****************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-LAST-KEY.
+               10  CKPT-LAST-ACCT-NO   PIC 9(9).
+               10  CKPT-LAST-SEQ-NO    PIC 9(6).
+           05  CKPT-NUMBER-X           PIC 9(9) COMP-3.
+           05  CKPT-SHADOW-TOTAL       PIC 9(11) COMP-3.
+           05  CKPT-TRAN-COUNT         PIC 9(9) COMP-3.
+           05  CKPT-REJECT-COUNT       PIC 9(9) COMP-3.
