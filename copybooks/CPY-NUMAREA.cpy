@@ -0,0 +1,15 @@
+      *****************************************************************
+      * CPY-NUMAREA
+      * Shared control-number / computed-number pair.
+      *
+      * WS-NUMBER   - control (expected) total.
+      * WS-NUMBER-X - computed (accumulated) total.
+      *
+      * Both fields are COMP-3 and wide enough for real transaction
+      * volumes (up to 999,999,999). Copy this into WORKING-STORAGE
+      * instead of retyping the pair by hand - that is how the field
+      * ended up as an undersized PIC 9(5) in the first place.
+      *****************************************************************
+       01  WS-NUM-AREA.
+           05  WS-NUMBER               PIC 9(9) COMP-3 VALUE ZERO.
+           05  WS-NUMBER-X             PIC 9(9) COMP-3 VALUE ZERO.
