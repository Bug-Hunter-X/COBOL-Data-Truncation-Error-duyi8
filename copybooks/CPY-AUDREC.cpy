@@ -0,0 +1,20 @@
+      *****************************************************************
+      * CPY-AUDREC
+      * Permanent before/after audit trail for precision-loss
+      * corrections to WS-NUMBER-X - written only when the old
+      * (truncated) value and the newly-posted value actually differ,
+      * so affected customers/reports can be traced back later.
+      *
+      * AUDIT-FILE is ORGANIZATION LINE SEQUENTIAL, so these fields are
+      * plain DISPLAY numeric rather than COMP-3, matching every other
+      * line-sequential report record in this codebase (CPY-EXCREC,
+      * CPY-BALREC, CPY-SUMREC, CPY-RISKREC) - packed-decimal bytes
+      * written to a line-sequential file trip this build's cobc
+      * runtime with file status 71 on most values.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-REC-KEY                 PIC 9(9).
+           05  AUD-OLD-VALUE               PIC 9(9).
+           05  AUD-NEW-VALUE               PIC 9(9).
+           05  AUD-REASON-CODE             PIC X(4).
+           05  AUD-CORRECTION-DATE         PIC 9(8).
