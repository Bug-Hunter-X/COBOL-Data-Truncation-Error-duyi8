@@ -0,0 +1,10 @@
+      *****************************************************************
+      * CPY-TRANREC
+      * Transaction detail record read by the daily accumulation job.
+      *****************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-KEY.
+               10  TRAN-ACCT-NO        PIC 9(9).
+               10  TRAN-SEQ-NO         PIC 9(6).
+           05  TRAN-AMOUNT             PIC S9(7)V99 COMP-3.
+           05  TRAN-DATE               PIC 9(8).
