@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMLOD01.
+      *****************************************************************
+      * NUMLOD01 - WS-AREA master file loader.
+      *
+      * NUMMAINT (req 004) and NUMIF01 (req 007) both operate against
+      * NUM-RECORD on NUMMSTR, but nothing in the daily job populates
+      * that file - NUMACC01 only ever produces one aggregate
+      * TOT-RECORD (this shop tracks a single WS-NUMBER/WS-NUMBER-X
+      * pair, not one per account). This step closes that gap by
+      * loading TOTFILE's aggregate into a single NUM-RECORD, keyed by
+      * the house account WS-HOUSE-ACCT, so the maintenance transaction
+      * and the partner extract have a real record to work against.
+      *
+      * Run as the job step after NUMACC01 (and before NUMBAL01/
+      * NUMIF01). On the first-ever run NUMMSTR does not exist yet and
+      * is created; on every later run the existing NUM-RECORD is
+      * refreshed with the new control/computed totals - a correction
+      * posted through NUMMAINT since the last load is superseded by
+      * the next nightly load, the same way any online change to a
+      * batch-fed master is superseded by the next feed in this shop.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TOTALS-FILE ASSIGN TO "TOTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TOT-STATUS.
+
+           SELECT MASTER-FILE ASSIGN TO "NUMMSTR"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-REL-KEY
+               FILE STATUS IS WS-MSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TOTALS-FILE
+           RECORDING MODE IS F.
+           COPY CPY-TOTREC.
+
+       FD  MASTER-FILE.
+           COPY CPY-NUMREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-TOT-STATUS           PIC XX VALUE SPACES.
+           05  WS-MSTR-STATUS          PIC XX VALUE SPACES.
+
+       01  WS-REL-KEY                  PIC 9(9) VALUE ZERO.
+       01  WS-HOUSE-ACCT               PIC 9(9) VALUE 1.
+       01  WS-TODAY                    PIC 9(8) VALUE ZERO.
+
+       01  WS-SWITCHES.
+           05  WS-FOUND-SWITCH         PIC X VALUE "N".
+               88  RECORD-FOUND                VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-MASTER
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+
+           OPEN INPUT TOTALS-FILE
+           IF WS-TOT-STATUS NOT = "00"
+               DISPLAY "NUMLOD01: UNABLE TO OPEN TOTFILE, STATUS = "
+                   WS-TOT-STATUS
+               STOP RUN
+           END-IF
+
+           READ TOTALS-FILE
+               AT END
+                   DISPLAY "NUMLOD01: TOTFILE IS EMPTY"
+                   CLOSE TOTALS-FILE
+                   STOP RUN
+           END-READ
+
+           OPEN I-O MASTER-FILE
+           IF WS-MSTR-STATUS = "35"
+               OPEN OUTPUT MASTER-FILE
+               CLOSE MASTER-FILE
+               OPEN I-O MASTER-FILE
+           END-IF
+           IF WS-MSTR-STATUS NOT = "00"
+               DISPLAY "NUMLOD01: UNABLE TO OPEN NUMMSTR, STATUS = "
+                   WS-MSTR-STATUS
+               CLOSE TOTALS-FILE
+               STOP RUN
+           END-IF.
+
+       2000-LOAD-MASTER.
+           MOVE WS-HOUSE-ACCT TO WS-REL-KEY
+           MOVE "N" TO WS-FOUND-SWITCH
+           READ MASTER-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND-SWITCH
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND-SWITCH
+           END-READ
+
+           IF RECORD-FOUND
+               MOVE TOT-CONTROL-NUMBER  TO NUM-CONTROL-NUMBER
+               MOVE TOT-COMPUTED-NUMBER TO NUM-NUMBER-X
+               MOVE SPACES              TO NUM-LAST-REASON-CODE
+               MOVE WS-TODAY            TO NUM-LAST-UPDATE-DATE
+               REWRITE NUM-RECORD
+                   INVALID KEY
+                       DISPLAY "NUMLOD01: REWRITE FAILED, STATUS = "
+                           WS-MSTR-STATUS
+               END-REWRITE
+           ELSE
+               MOVE WS-HOUSE-ACCT       TO NUM-REC-KEY
+               MOVE TOT-CONTROL-NUMBER  TO NUM-CONTROL-NUMBER
+               MOVE TOT-COMPUTED-NUMBER TO NUM-NUMBER-X
+               MOVE SPACES              TO NUM-LAST-REASON-CODE
+               MOVE WS-TODAY            TO NUM-LAST-UPDATE-DATE
+               WRITE NUM-RECORD
+                   INVALID KEY
+                       DISPLAY "NUMLOD01: WRITE FAILED, STATUS = "
+                           WS-MSTR-STATUS
+               END-WRITE
+           END-IF
+
+           DISPLAY "NUMLOD01: NUMMSTR ACCOUNT " WS-HOUSE-ACCT
+               " LOADED - CONTROL = " NUM-CONTROL-NUMBER
+               " NUMBER-X = " NUM-NUMBER-X.
+
+       9000-TERMINATE.
+           CLOSE TOTALS-FILE
+           CLOSE MASTER-FILE.
