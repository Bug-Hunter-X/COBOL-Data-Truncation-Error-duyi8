@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMIF01.
+      *****************************************************************
+      * NUMIF01 - Outbound partner interface extract.
+      *
+      * Reads the WS-AREA master file and writes one IF-RECORD
+      * (CPY-IFREC) per account, using the wider COMP-3-based
+      * definitions instead of the narrow 5-digit format that risks
+      * truncation once a total crosses 99999. Partners should move to
+      * this record layout in place of any interface that still emits
+      * WS-NUMBER-X as a 5-digit field.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO "NUMMSTR"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MSTR-STATUS.
+
+           SELECT INTERFACE-FILE ASSIGN TO "NUMIFOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE.
+           COPY CPY-NUMREC.
+
+       FD  INTERFACE-FILE
+           RECORDING MODE IS F.
+           COPY CPY-IFREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-MSTR-STATUS          PIC XX VALUE SPACES.
+           05  WS-IF-STATUS            PIC XX VALUE SPACES.
+
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  END-OF-MASTER-FILE              VALUE "Y".
+
+       01  WS-EXTRACT-DATE             PIC 9(8) VALUE ZERO.
+       01  WS-RECORD-COUNT             PIC 9(9) COMP-3 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EXTRACT-RECORD UNTIL END-OF-MASTER-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-EXTRACT-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT MASTER-FILE
+           IF WS-MSTR-STATUS NOT = "00"
+               DISPLAY "NUMIF01: UNABLE TO OPEN NUMMSTR, STATUS = "
+                   WS-MSTR-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           END-IF
+
+           OPEN OUTPUT INTERFACE-FILE
+           IF WS-IF-STATUS NOT = "00"
+               DISPLAY "NUMIF01: UNABLE TO OPEN NUMIFOUT, STATUS = "
+                   WS-IF-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           END-IF
+
+           IF NOT END-OF-MASTER-FILE
+               PERFORM 2900-READ-MASTER
+           END-IF.
+
+       2000-EXTRACT-RECORD.
+           MOVE NUM-REC-KEY            TO IF-ACCOUNT-NO
+           MOVE NUM-CONTROL-NUMBER     TO IF-CONTROL-NUMBER
+           MOVE NUM-NUMBER-X           TO IF-NUMBER-X
+           MOVE WS-EXTRACT-DATE        TO IF-EXTRACT-DATE
+           WRITE IF-RECORD
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM 2900-READ-MASTER.
+
+       2900-READ-MASTER.
+           READ MASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE MASTER-FILE
+           CLOSE INTERFACE-FILE
+           DISPLAY "NUMIF01: RECORDS EXTRACTED = " WS-RECORD-COUNT.
