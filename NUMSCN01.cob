@@ -0,0 +1,543 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMSCN01.
+      *****************************************************************
+      * NUMSCN01 - System-wide numeric truncation-risk scanner.
+      *
+      * Reads a driver file (SCANLIST) listing the copybooks and
+      * program source files to inspect, one path per line. For each
+      * file it scans WORKING-STORAGE/FILE SECTION field declarations
+      * for PIC clauses and VALUE clauses, and PROCEDURE DIVISION MOVE
+      * statements that target those fields with a numeric literal,
+      * computing how much of the field's PIC capacity is already
+      * used (the way a VALUE of 99999 exactly fills PIC 9(5), which
+      * is how WS-NUMBER-X ended up truncating in the first place).
+      *
+      * Findings are collected across every file scanned, ranked by
+      * percent of capacity used (highest first), and written to the
+      * RISKRPT risk report - so truncation risk can be found and
+      * fixed proactively on a schedule instead of one incident report
+      * at a time.
+      *
+      * The field-name/PIC-clause detection relies on this shop's
+      * copybook convention of "NN  NAME  PIC clause ..." on a single
+      * line (see CPY-NUMAREA and friends) - it is a heuristic scan,
+      * not a full COBOL parser.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCAN-LIST-FILE ASSIGN TO "SCANLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIST-STATUS.
+
+           SELECT SOURCE-FILE ASSIGN DYNAMIC WS-SOURCE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRC-STATUS.
+
+           SELECT RISK-REPORT-FILE ASSIGN TO "RISKRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RISK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCAN-LIST-FILE.
+       01  SCAN-LIST-RECORD               PIC X(80).
+
+       FD  SOURCE-FILE.
+       01  SOURCE-LINE                    PIC X(80).
+
+       FD  RISK-REPORT-FILE.
+           COPY CPY-RISKREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-LIST-STATUS              PIC XX VALUE SPACES.
+           05  WS-SRC-STATUS               PIC XX VALUE SPACES.
+           05  WS-RISK-STATUS              PIC XX VALUE SPACES.
+
+       01  WS-SOURCE-NAME                  PIC X(80) VALUE SPACES.
+       01  WS-CURRENT-FILE                 PIC X(40) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-LIST-EOF                 PIC X VALUE "N".
+               88  END-OF-LIST                     VALUE "Y".
+           05  WS-SRC-EOF                  PIC X VALUE "N".
+               88  END-OF-SOURCE                   VALUE "Y".
+
+      *    Detection needs every file's PIC clauses in the field table
+      *    before any file's MOVE statements are checked against it -
+      *    otherwise a MOVE in one file can never be matched against a
+      *    field declared in another (e.g. a shared copybook). SCANLIST
+      *    is loaded into this table once, then scanned twice: once to
+      *    collect PIC clauses from every file, once to check MOVEs.
+       01  WS-SCAN-COUNT                   PIC 9(3) VALUE ZERO.
+       01  WS-SCAN-TABLE.
+           05  WS-SCAN-ENTRY OCCURS 50 TIMES PIC X(80).
+       01  WS-SI                           PIC 9(3) VALUE ZERO.
+
+       01  WS-SCAN-PASS                    PIC X(4) VALUE "PIC ".
+           88  PIC-PASS                        VALUE "PIC ".
+           88  MOVE-PASS                       VALUE "MOVE".
+
+      *    Line tokenizer - splits SOURCE-LINE into blank-delimited
+      *    words so keywords can be located positionally on the line.
+       01  WS-PTR                          PIC 9(3) VALUE 1.
+       01  WS-WORD-COUNT                   PIC 9(2) VALUE ZERO.
+       01  WS-WI                           PIC 9(2) VALUE ZERO.
+       01  WS-VJ                           PIC 9(2) VALUE ZERO.
+       01  WS-WORD-TABLE.
+           05  WS-WORD OCCURS 15 TIMES     PIC X(30).
+
+      *    Field-declaration symbol table built across every file
+      *    listed in SCANLIST during the PIC pass, then looked up
+      *    during the MOVE pass regardless of which file a field's
+      *    PIC clause was originally declared in.
+       01  WS-FIELD-COUNT                  PIC 9(3) VALUE ZERO.
+       01  WS-FIELD-TABLE.
+           05  WS-FIELD-ENTRY OCCURS 300 TIMES.
+               10  WS-FLD-NAME              PIC X(30).
+               10  WS-FLD-DIGITS            PIC 9(2).
+               10  WS-FLD-CAPACITY          PIC 9(18) COMP-3.
+
+      *    Scratch fields used while parsing one PIC/VALUE/MOVE hit.
+       01  WS-CUR-NAME                     PIC X(30).
+       01  WS-PIC-TOKEN                    PIC X(30).
+       01  WS-VALUE-TOKEN                  PIC X(30).
+       01  WS-CUR-DIGITS                   PIC 9(2)  VALUE ZERO.
+       01  WS-CUR-CAPACITY                 PIC 9(18) COMP-3 VALUE ZERO.
+       01  WS-CUR-VALUE                    PIC 9(18) COMP-3 VALUE ZERO.
+       01  WS-CUR-PCT                      PIC 9(3)  COMP-3 VALUE ZERO.
+       01  WS-CUR-LEVEL                    PIC X(6)  VALUE SPACES.
+       01  WS-CUR-METHOD                   PIC X(6)  VALUE SPACES.
+       01  WS-TOK-LEN                      PIC 9(3)  VALUE ZERO.
+       01  WS-SCAN-POS                     PIC 9(3)  VALUE ZERO.
+
+      *    Generic trailing-punctuation stripper (used on every token
+      *    pulled off a source line, since the final word on a line
+      *    usually carries the statement-terminating period).
+       01  WS-STRIP-TOKEN                  PIC X(30).
+       01  WS-STRIP-TOKEN2                 PIC X(30).
+       01  WS-STRIP-LEN                    PIC 9(3) VALUE ZERO.
+
+      *    PIC clause parenthesized-count parsing, e.g. "9(9)".
+       01  WS-PAREN-JUNK                   PIC X(30).
+       01  WS-PAREN-REST                   PIC X(30).
+       01  WS-PAREN-NUM                    PIC X(10).
+
+      *    Findings collected across every file scanned, ranked and
+      *    written to RISKRPT at end of run.
+       01  WS-FINDING-COUNT                PIC 9(4) COMP-3 VALUE ZERO.
+       01  WS-FINDING-TABLE.
+           05  WS-FINDING-ENTRY OCCURS 300 TIMES.
+               10  WS-FND-SOURCE            PIC X(40).
+               10  WS-FND-NAME              PIC X(30).
+               10  WS-FND-METHOD            PIC X(6).
+               10  WS-FND-DIGITS            PIC 9(2).
+               10  WS-FND-CAPACITY          PIC 9(18) COMP-3.
+               10  WS-FND-VALUE             PIC 9(18) COMP-3.
+               10  WS-FND-PCT               PIC 9(3)  COMP-3.
+               10  WS-FND-LEVEL             PIC X(6).
+
+       01  WS-SORT-I                       PIC 9(4) VALUE ZERO.
+       01  WS-SORT-J                       PIC 9(4) VALUE ZERO.
+       01  WS-SORT-TEMP.
+           05  WS-SORT-SOURCE               PIC X(40).
+           05  WS-SORT-NAME                 PIC X(30).
+           05  WS-SORT-METHOD               PIC X(6).
+           05  WS-SORT-DIGITS               PIC 9(2).
+           05  WS-SORT-CAPACITY             PIC 9(18) COMP-3.
+           05  WS-SORT-VALUE                PIC 9(18) COMP-3.
+           05  WS-SORT-PCT                  PIC 9(3)  COMP-3.
+           05  WS-SORT-LEVEL                PIC X(6).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           SET PIC-PASS TO TRUE
+           PERFORM 2000-SCAN-ALL-FILES
+           SET MOVE-PASS TO TRUE
+           PERFORM 2000-SCAN-ALL-FILES
+           PERFORM 8000-RANK-FINDINGS
+           PERFORM 8500-WRITE-REPORT
+           PERFORM 9900-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SCAN-LIST-FILE
+           IF WS-LIST-STATUS NOT = "00"
+               DISPLAY "NUMSCN01: UNABLE TO OPEN SCANLIST, STATUS = "
+                   WS-LIST-STATUS
+               MOVE "Y" TO WS-LIST-EOF
+           END-IF
+
+           OPEN OUTPUT RISK-REPORT-FILE
+           IF WS-RISK-STATUS NOT = "00"
+               DISPLAY "NUMSCN01: UNABLE TO OPEN RISKRPT, STATUS = "
+                   WS-RISK-STATUS
+               MOVE "Y" TO WS-LIST-EOF
+           END-IF
+
+           IF NOT END-OF-LIST
+               PERFORM 1800-LOAD-SCAN-LIST
+           END-IF.
+
+       1800-LOAD-SCAN-LIST.
+      *    Reads SCANLIST fully into memory once, so both scan passes
+      *    below can iterate over the same file list without reopening
+      *    or re-reading SCAN-LIST-FILE.
+           PERFORM 1900-READ-LIST
+           PERFORM UNTIL END-OF-LIST
+               IF SCAN-LIST-RECORD NOT = SPACES
+                   IF WS-SCAN-COUNT < 50
+                       ADD 1 TO WS-SCAN-COUNT
+                       MOVE SCAN-LIST-RECORD
+                           TO WS-SCAN-ENTRY(WS-SCAN-COUNT)
+                   ELSE
+                       DISPLAY "NUMSCN01: SCAN LIST TABLE FULL - "
+                           "DROPPED " SCAN-LIST-RECORD
+                   END-IF
+               END-IF
+               PERFORM 1900-READ-LIST
+           END-PERFORM.
+
+       1900-READ-LIST.
+           READ SCAN-LIST-FILE
+               AT END
+                   MOVE "Y" TO WS-LIST-EOF
+           END-READ.
+
+       2000-SCAN-ALL-FILES.
+           PERFORM VARYING WS-SI FROM 1 BY 1
+                   UNTIL WS-SI > WS-SCAN-COUNT
+               MOVE SPACES TO WS-SOURCE-NAME
+               MOVE FUNCTION TRIM(WS-SCAN-ENTRY(WS-SI))
+                   TO WS-SOURCE-NAME
+               MOVE WS-SCAN-ENTRY(WS-SI) TO WS-CURRENT-FILE
+               PERFORM 2100-SCAN-ONE-FILE
+           END-PERFORM.
+
+       2100-SCAN-ONE-FILE.
+           MOVE "N" TO WS-SRC-EOF
+           OPEN INPUT SOURCE-FILE
+           IF WS-SRC-STATUS NOT = "00"
+               DISPLAY "NUMSCN01: UNABLE TO OPEN " WS-CURRENT-FILE
+                   ", STATUS = " WS-SRC-STATUS
+           ELSE
+               PERFORM 2200-READ-SOURCE
+               PERFORM UNTIL END-OF-SOURCE
+                   PERFORM 3000-PROCESS-LINE
+                   PERFORM 2200-READ-SOURCE
+               END-PERFORM
+               CLOSE SOURCE-FILE
+           END-IF.
+
+       2200-READ-SOURCE.
+           READ SOURCE-FILE
+               AT END
+                   MOVE "Y" TO WS-SRC-EOF
+           END-READ.
+
+       3000-PROCESS-LINE.
+           PERFORM 3010-TOKENIZE-LINE
+           PERFORM VARYING WS-WI FROM 1 BY 1
+                   UNTIL WS-WI > WS-WORD-COUNT
+               IF PIC-PASS
+                   IF WS-WI > 1
+                       IF WS-WORD(WS-WI) = "PIC"
+                           OR WS-WORD(WS-WI) = "PICTURE"
+                           PERFORM 3100-HANDLE-PIC-CLAUSE
+                       END-IF
+                   END-IF
+               ELSE
+                   IF WS-WORD(WS-WI) = "MOVE"
+                       PERFORM 3200-HANDLE-MOVE-CLAUSE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       3010-TOKENIZE-LINE.
+           MOVE 1 TO WS-PTR
+           MOVE ZERO TO WS-WORD-COUNT
+           MOVE SPACES TO WS-WORD-TABLE
+           PERFORM UNTIL WS-PTR > 80 OR WS-WORD-COUNT >= 15
+               ADD 1 TO WS-WORD-COUNT
+               UNSTRING SOURCE-LINE DELIMITED BY ALL SPACE
+                   INTO WS-WORD(WS-WORD-COUNT)
+                   WITH POINTER WS-PTR
+               END-UNSTRING
+               IF WS-WORD(WS-WORD-COUNT) = SPACES
+                   SUBTRACT 1 FROM WS-WORD-COUNT
+               END-IF
+           END-PERFORM.
+
+       3100-HANDLE-PIC-CLAUSE.
+           MOVE WS-WORD(WS-WI - 1) TO WS-CUR-NAME
+           MOVE ZERO TO WS-CUR-DIGITS
+           MOVE ZERO TO WS-CUR-CAPACITY
+           IF WS-WI < WS-WORD-COUNT
+               MOVE WS-WORD(WS-WI + 1) TO WS-STRIP-TOKEN
+               PERFORM 3050-STRIP-TRAILING-PERIOD
+               MOVE WS-STRIP-TOKEN TO WS-PIC-TOKEN
+               PERFORM 3110-PARSE-PIC-DIGITS
+           END-IF
+           IF WS-CUR-DIGITS > ZERO
+               PERFORM 3130-ADD-FIELD-TO-TABLE
+               PERFORM 3140-CHECK-VALUE-ON-LINE
+           END-IF.
+
+       3110-PARSE-PIC-DIGITS.
+           MOVE 1 TO WS-SCAN-POS
+           IF WS-PIC-TOKEN(1:1) = "S"
+               MOVE 2 TO WS-SCAN-POS
+           END-IF
+           IF WS-PIC-TOKEN(WS-SCAN-POS:1) = "9"
+               IF WS-PIC-TOKEN(WS-SCAN-POS + 1:1) = "("
+                   PERFORM 3111-PARSE-PAREN-COUNT
+               ELSE
+                   INSPECT WS-PIC-TOKEN
+                       TALLYING WS-CUR-DIGITS FOR ALL "9"
+               END-IF
+           END-IF
+           IF WS-CUR-DIGITS > ZERO
+               COMPUTE WS-CUR-CAPACITY =
+                   (10 ** WS-CUR-DIGITS) - 1
+           END-IF.
+
+       3111-PARSE-PAREN-COUNT.
+           MOVE SPACES TO WS-PAREN-JUNK
+           MOVE SPACES TO WS-PAREN-REST
+           MOVE SPACES TO WS-PAREN-NUM
+           UNSTRING WS-PIC-TOKEN DELIMITED BY "("
+               INTO WS-PAREN-JUNK WS-PAREN-REST
+           END-UNSTRING
+           UNSTRING WS-PAREN-REST DELIMITED BY ")"
+               INTO WS-PAREN-NUM
+           END-UNSTRING
+           COMPUTE WS-TOK-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-PAREN-NUM))
+           IF WS-TOK-LEN > ZERO
+               AND WS-PAREN-NUM(1:WS-TOK-LEN) IS NUMERIC
+               COMPUTE WS-CUR-DIGITS =
+                   FUNCTION NUMVAL(WS-PAREN-NUM(1:WS-TOK-LEN))
+           END-IF.
+
+       3130-ADD-FIELD-TO-TABLE.
+           IF WS-FIELD-COUNT < 300
+               ADD 1 TO WS-FIELD-COUNT
+               MOVE WS-CUR-NAME     TO WS-FLD-NAME(WS-FIELD-COUNT)
+               MOVE WS-CUR-DIGITS   TO WS-FLD-DIGITS(WS-FIELD-COUNT)
+               MOVE WS-CUR-CAPACITY TO
+                   WS-FLD-CAPACITY(WS-FIELD-COUNT)
+           END-IF.
+
+       3140-CHECK-VALUE-ON-LINE.
+           COMPUTE WS-VJ = WS-WI + 1
+           PERFORM VARYING WS-VJ FROM WS-VJ BY 1
+                   UNTIL WS-VJ > WS-WORD-COUNT
+               IF WS-WORD(WS-VJ) = "VALUE"
+                   IF WS-VJ < WS-WORD-COUNT
+                       MOVE WS-WORD(WS-VJ + 1) TO WS-STRIP-TOKEN
+                       PERFORM 3050-STRIP-TRAILING-PERIOD
+                       MOVE WS-STRIP-TOKEN TO WS-VALUE-TOKEN
+                       MOVE "VALUE " TO WS-CUR-METHOD
+                       PERFORM 3150-EVALUATE-VALUE-TOKEN
+                   END-IF
+                   MOVE WS-WORD-COUNT TO WS-VJ
+               END-IF
+           END-PERFORM.
+
+       3150-EVALUATE-VALUE-TOKEN.
+           COMPUTE WS-TOK-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-VALUE-TOKEN))
+           IF WS-TOK-LEN > ZERO
+               AND WS-VALUE-TOKEN(1:WS-TOK-LEN) IS NUMERIC
+               COMPUTE WS-CUR-VALUE =
+                   FUNCTION NUMVAL(WS-VALUE-TOKEN(1:WS-TOK-LEN))
+               PERFORM 3900-EVALUATE-RISK
+               IF WS-CUR-PCT NOT < 50
+                   PERFORM 3910-ADD-FINDING
+               END-IF
+           END-IF.
+
+       3200-HANDLE-MOVE-CLAUSE.
+           IF WS-WI < WS-WORD-COUNT
+               MOVE WS-WORD(WS-WI + 1) TO WS-STRIP-TOKEN
+               PERFORM 3050-STRIP-TRAILING-PERIOD
+               MOVE WS-STRIP-TOKEN TO WS-VALUE-TOKEN
+               COMPUTE WS-VJ = WS-WI + 2
+               PERFORM VARYING WS-VJ FROM WS-VJ BY 1
+                       UNTIL WS-VJ > WS-WORD-COUNT
+                   IF WS-WORD(WS-VJ) = "TO"
+                       AND WS-VJ < WS-WORD-COUNT
+                       MOVE WS-WORD(WS-VJ + 1) TO WS-STRIP-TOKEN
+                       PERFORM 3050-STRIP-TRAILING-PERIOD
+                       MOVE WS-STRIP-TOKEN TO WS-CUR-NAME
+                       MOVE "MOVE  " TO WS-CUR-METHOD
+                       PERFORM 3210-LOOKUP-FIELD
+                       MOVE WS-WORD-COUNT TO WS-VJ
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       3210-LOOKUP-FIELD.
+           MOVE ZERO TO WS-CUR-DIGITS
+           MOVE ZERO TO WS-CUR-CAPACITY
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I > WS-FIELD-COUNT
+               IF WS-FLD-NAME(WS-SORT-I) = WS-CUR-NAME
+                   MOVE WS-FLD-DIGITS(WS-SORT-I)
+                       TO WS-CUR-DIGITS
+                   MOVE WS-FLD-CAPACITY(WS-SORT-I)
+                       TO WS-CUR-CAPACITY
+                   MOVE WS-FIELD-COUNT TO WS-SORT-I
+               END-IF
+           END-PERFORM
+           IF WS-CUR-DIGITS > ZERO
+               COMPUTE WS-TOK-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-VALUE-TOKEN))
+               IF WS-TOK-LEN > ZERO
+                   AND WS-VALUE-TOKEN(1:WS-TOK-LEN) IS NUMERIC
+                   COMPUTE WS-CUR-VALUE =
+                       FUNCTION NUMVAL(WS-VALUE-TOKEN(1:WS-TOK-LEN))
+                   PERFORM 3900-EVALUATE-RISK
+                   IF WS-CUR-PCT NOT < 50
+                       PERFORM 3910-ADD-FINDING
+                   END-IF
+               END-IF
+           END-IF.
+
+       3900-EVALUATE-RISK.
+           MOVE ZERO TO WS-CUR-PCT
+           IF WS-CUR-CAPACITY > ZERO
+               COMPUTE WS-CUR-PCT =
+                   (WS-CUR-VALUE * 100) / WS-CUR-CAPACITY
+           END-IF
+           EVALUATE TRUE
+               WHEN WS-CUR-PCT NOT < 95
+                   MOVE "HIGH  " TO WS-CUR-LEVEL
+               WHEN WS-CUR-PCT NOT < 80
+                   MOVE "MEDIUM" TO WS-CUR-LEVEL
+               WHEN OTHER
+                   MOVE "LOW   " TO WS-CUR-LEVEL
+           END-EVALUATE.
+
+       3910-ADD-FINDING.
+           IF WS-FINDING-COUNT < 300
+               ADD 1 TO WS-FINDING-COUNT
+               MOVE WS-CURRENT-FILE TO
+                   WS-FND-SOURCE(WS-FINDING-COUNT)
+               MOVE WS-CUR-NAME TO WS-FND-NAME(WS-FINDING-COUNT)
+               MOVE WS-CUR-METHOD TO
+                   WS-FND-METHOD(WS-FINDING-COUNT)
+               MOVE WS-CUR-DIGITS TO
+                   WS-FND-DIGITS(WS-FINDING-COUNT)
+               MOVE WS-CUR-CAPACITY TO
+                   WS-FND-CAPACITY(WS-FINDING-COUNT)
+               MOVE WS-CUR-VALUE TO
+                   WS-FND-VALUE(WS-FINDING-COUNT)
+               MOVE WS-CUR-PCT TO WS-FND-PCT(WS-FINDING-COUNT)
+               MOVE WS-CUR-LEVEL TO
+                   WS-FND-LEVEL(WS-FINDING-COUNT)
+           ELSE
+               DISPLAY "NUMSCN01: FINDING TABLE FULL - DROPPED "
+                   WS-CUR-NAME
+           END-IF.
+
+       3050-STRIP-TRAILING-PERIOD.
+           COMPUTE WS-STRIP-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-STRIP-TOKEN))
+           IF WS-STRIP-LEN > ZERO
+               IF WS-STRIP-TOKEN(WS-STRIP-LEN:1) = "."
+                   OR WS-STRIP-TOKEN(WS-STRIP-LEN:1) = ","
+                   IF WS-STRIP-LEN = 1
+                       MOVE SPACES TO WS-STRIP-TOKEN
+                   ELSE
+                       MOVE WS-STRIP-TOKEN(1:WS-STRIP-LEN - 1)
+                           TO WS-STRIP-TOKEN2
+                       MOVE WS-STRIP-TOKEN2 TO WS-STRIP-TOKEN
+                   END-IF
+               END-IF
+           END-IF.
+
+       8000-RANK-FINDINGS.
+      *    Simple descending bubble sort by percent-of-capacity-used -
+      *    the finding table is small (300 entries max) so this is
+      *    plenty fast for a batch utility that runs on a schedule.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I >= WS-FINDING-COUNT
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                       UNTIL WS-SORT-J >
+                           WS-FINDING-COUNT - WS-SORT-I
+                   IF WS-FND-PCT(WS-SORT-J) <
+                       WS-FND-PCT(WS-SORT-J + 1)
+                       PERFORM 8100-SWAP-FINDINGS
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       8100-SWAP-FINDINGS.
+           MOVE WS-FND-SOURCE(WS-SORT-J)   TO WS-SORT-SOURCE
+           MOVE WS-FND-NAME(WS-SORT-J)     TO WS-SORT-NAME
+           MOVE WS-FND-METHOD(WS-SORT-J)   TO WS-SORT-METHOD
+           MOVE WS-FND-DIGITS(WS-SORT-J)   TO WS-SORT-DIGITS
+           MOVE WS-FND-CAPACITY(WS-SORT-J) TO WS-SORT-CAPACITY
+           MOVE WS-FND-VALUE(WS-SORT-J)    TO WS-SORT-VALUE
+           MOVE WS-FND-PCT(WS-SORT-J)      TO WS-SORT-PCT
+           MOVE WS-FND-LEVEL(WS-SORT-J)    TO WS-SORT-LEVEL
+
+           MOVE WS-FND-SOURCE(WS-SORT-J + 1) TO
+               WS-FND-SOURCE(WS-SORT-J)
+           MOVE WS-FND-NAME(WS-SORT-J + 1) TO
+               WS-FND-NAME(WS-SORT-J)
+           MOVE WS-FND-METHOD(WS-SORT-J + 1) TO
+               WS-FND-METHOD(WS-SORT-J)
+           MOVE WS-FND-DIGITS(WS-SORT-J + 1) TO
+               WS-FND-DIGITS(WS-SORT-J)
+           MOVE WS-FND-CAPACITY(WS-SORT-J + 1) TO
+               WS-FND-CAPACITY(WS-SORT-J)
+           MOVE WS-FND-VALUE(WS-SORT-J + 1) TO
+               WS-FND-VALUE(WS-SORT-J)
+           MOVE WS-FND-PCT(WS-SORT-J + 1) TO
+               WS-FND-PCT(WS-SORT-J)
+           MOVE WS-FND-LEVEL(WS-SORT-J + 1) TO
+               WS-FND-LEVEL(WS-SORT-J)
+
+           MOVE WS-SORT-SOURCE TO
+               WS-FND-SOURCE(WS-SORT-J + 1)
+           MOVE WS-SORT-NAME TO WS-FND-NAME(WS-SORT-J + 1)
+           MOVE WS-SORT-METHOD TO
+               WS-FND-METHOD(WS-SORT-J + 1)
+           MOVE WS-SORT-DIGITS TO
+               WS-FND-DIGITS(WS-SORT-J + 1)
+           MOVE WS-SORT-CAPACITY TO
+               WS-FND-CAPACITY(WS-SORT-J + 1)
+           MOVE WS-SORT-VALUE TO
+               WS-FND-VALUE(WS-SORT-J + 1)
+           MOVE WS-SORT-PCT TO WS-FND-PCT(WS-SORT-J + 1)
+           MOVE WS-SORT-LEVEL TO
+               WS-FND-LEVEL(WS-SORT-J + 1).
+
+       8500-WRITE-REPORT.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I > WS-FINDING-COUNT
+               MOVE SPACES TO RISK-REPORT-LINE
+               MOVE WS-FND-SOURCE(WS-SORT-I) TO RISK-SOURCE-NAME
+               MOVE WS-FND-NAME(WS-SORT-I)   TO RISK-FIELD-NAME
+               MOVE WS-FND-DIGITS(WS-SORT-I) TO RISK-PIC-DIGITS
+               MOVE WS-FND-CAPACITY(WS-SORT-I) TO RISK-CAPACITY
+               MOVE WS-FND-VALUE(WS-SORT-I) TO
+                   RISK-OBSERVED-VALUE
+               MOVE WS-FND-PCT(WS-SORT-I)    TO RISK-PCT-USED
+               MOVE WS-FND-LEVEL(WS-SORT-I)  TO RISK-LEVEL
+               WRITE RISK-REPORT-LINE
+               IF WS-RISK-STATUS NOT = "00"
+                   DISPLAY "NUMSCN01: WRITE TO RISKRPT FAILED, STATUS "
+                       WS-RISK-STATUS
+               END-IF
+           END-PERFORM.
+
+       9900-TERMINATE.
+           CLOSE SCAN-LIST-FILE
+           CLOSE RISK-REPORT-FILE
+           DISPLAY "NUMSCN01: FIELDS AT RISK REPORTED = "
+               WS-FINDING-COUNT.
