@@ -0,0 +1,342 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMACC01.
+      *****************************************************************
+      * NUMACC01 - Daily transaction accumulation batch job.
+      *
+      * Reads the transaction detail file and adds each transaction
+      * amount into WS-NUMBER-X (the computed total). The ADD is
+      * protected by ON SIZE ERROR so that a transaction which would
+      * overflow WS-NUMBER-X is rejected instead of silently
+      * truncated - the rejected record and the total that would have
+      * resulted are written to the overflow exception report.
+      *
+      * At end of run, also writes an end-of-day activity summary
+      * report (SUMRPT) showing the day's transaction/reject counts
+      * and the control/computed totals, so this data structure is
+      * driven by real production volumes rather than exercised only
+      * by hand.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT TOTALS-FILE ASSIGN TO "TOTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TOT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT SUMMARY-FILE ASSIGN TO "SUMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE
+           RECORDING MODE IS F.
+           COPY CPY-TRANREC.
+
+       FD  EXCEPTION-FILE.
+           COPY CPY-EXCREC.
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+           COPY CPY-CTLREC.
+
+       FD  TOTALS-FILE
+           RECORDING MODE IS F.
+           COPY CPY-TOTREC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY CPY-CKPTREC.
+
+       FD  SUMMARY-FILE.
+           COPY CPY-SUMREC.
+
+       WORKING-STORAGE SECTION.
+           COPY CPY-NUMAREA.
+           COPY CPY-NUMAREA-SGN.
+
+       01  WS-SHADOW-TOTAL             PIC 9(11) COMP-3 VALUE ZERO.
+
+       01  WS-FILE-STATUSES.
+           05  WS-TRAN-STATUS          PIC XX VALUE SPACES.
+           05  WS-EXC-STATUS           PIC XX VALUE SPACES.
+           05  WS-CTL-STATUS           PIC XX VALUE SPACES.
+           05  WS-TOT-STATUS           PIC XX VALUE SPACES.
+           05  WS-CKPT-STATUS          PIC XX VALUE SPACES.
+           05  WS-SUM-STATUS           PIC XX VALUE SPACES.
+
+       01  WS-RUN-DATE                 PIC 9(8) VALUE ZERO.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X VALUE "N".
+               88  END-OF-TRAN-FILE            VALUE "Y".
+           05  WS-RESTART-IND          PIC X(1) VALUE "N".
+               88  RESTART-REQUESTED           VALUE "Y".
+           05  WS-SKIP-SWITCH          PIC X(1) VALUE "N".
+               88  DONE-SKIPPING               VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-TRAN-COUNT           PIC 9(9) COMP-3 VALUE ZERO.
+           05  WS-REJECT-COUNT         PIC 9(9) COMP-3 VALUE ZERO.
+
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) COMP-3 VALUE 1000.
+       01  WS-SINCE-LAST-CKPT          PIC 9(5) COMP-3 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRAN UNTIL END-OF-TRAN-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT TRAN-FILE
+           IF WS-TRAN-STATUS NOT = "00"
+               DISPLAY "NUMACC01: UNABLE TO OPEN TRANFILE, STATUS = "
+                   WS-TRAN-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           END-IF
+
+           OPEN OUTPUT EXCEPTION-FILE
+           IF WS-EXC-STATUS NOT = "00"
+               DISPLAY "NUMACC01: UNABLE TO OPEN EXCFILE, STATUS = "
+                   WS-EXC-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           END-IF
+
+           PERFORM 1100-LOAD-CONTROL-TOTAL
+
+           IF NOT END-OF-TRAN-FILE
+               PERFORM 2900-READ-TRAN
+           END-IF
+
+           ACCEPT WS-RESTART-IND FROM ENVIRONMENT "NUMACC01-RESTART"
+           IF RESTART-REQUESTED
+               PERFORM 1300-RESTART-FROM-CHECKPOINT
+           END-IF.
+
+       1100-LOAD-CONTROL-TOTAL.
+      *    Carries the prior run's control total forward into
+      *    WS-NUMBER. A missing CTLFILE (first-ever run) leaves
+      *    WS-NUMBER at zero rather than failing the job.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STATUS = "00"
+               READ CONTROL-FILE
+                   NOT AT END
+                       MOVE CTL-CONTROL-TOTAL TO WS-NUMBER
+               END-READ
+               CLOSE CONTROL-FILE
+           ELSE
+               DISPLAY "NUMACC01: NO PRIOR CTLFILE FOUND, STATUS = "
+                   WS-CTL-STATUS ", STARTING WS-NUMBER AT ZERO"
+           END-IF.
+
+       1300-RESTART-FROM-CHECKPOINT.
+      *    Reloads the last saved checkpoint and repositions TRAN-FILE
+      *    past the last transaction that was already applied, instead
+      *    of reprocessing the whole file from the top.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "NUMACC01: NO CHECKPOINT FOUND, STATUS = "
+                   WS-CKPT-STATUS ", RESTART IGNORED"
+           ELSE
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-NUMBER-X     TO WS-NUMBER-X
+                       MOVE CKPT-SHADOW-TOTAL TO WS-SHADOW-TOTAL
+                       MOVE CKPT-TRAN-COUNT   TO WS-TRAN-COUNT
+                       MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                       DISPLAY "NUMACC01: RESTARTING AFTER ACCT/SEQ "
+                           CKPT-LAST-ACCT-NO "/" CKPT-LAST-SEQ-NO
+                           " WS-NUMBER-X = " WS-NUMBER-X
+                       PERFORM UNTIL DONE-SKIPPING
+                                   OR END-OF-TRAN-FILE
+                           IF TRAN-KEY = CKPT-LAST-KEY
+                               MOVE "Y" TO WS-SKIP-SWITCH
+                           ELSE
+                               PERFORM 2900-READ-TRAN
+                           END-IF
+                       END-PERFORM
+                       IF NOT DONE-SKIPPING
+                           DISPLAY "NUMACC01: CHECKPOINT KEY NOT FOUND "
+                               "ON TRANFILE - ACCT/SEQ "
+                               CKPT-LAST-ACCT-NO "/" CKPT-LAST-SEQ-NO
+                       END-IF
+                       IF NOT END-OF-TRAN-FILE
+                           PERFORM 2900-READ-TRAN
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2000-PROCESS-TRAN.
+           ADD 1 TO WS-TRAN-COUNT
+           PERFORM 2100-ACCUMULATE
+           PERFORM 2300-CHECKPOINT-IF-DUE
+           PERFORM 2900-READ-TRAN.
+
+       2100-ACCUMULATE.
+      *    WS-NUMBER-X is a whole-unit accumulator throughout this
+      *    shop (CPY-NUMAREA, CTLFILE, TOTFILE, NUMMSTR and NUMIFOUT
+      *    are all PIC 9(9) COMP-3 with no decimal places), but
+      *    TRAN-AMOUNT carries cents. ROUNDED makes that unit
+      *    conversion an explicit, consistent round-to-nearest instead
+      *    of leaving it to an unqualified ADD's implicit truncation,
+      *    which floor-truncates the cents and does not even net out
+      *    consistently across transactions.
+           ADD TRAN-AMOUNT TO WS-SHADOW-TOTAL ROUNDED
+               ON SIZE ERROR
+                   DISPLAY "NUMACC01: WS-SHADOW-TOTAL CAPACITY "
+                       "EXCEEDED - ATTEMPTED TOTAL ON EXCEPTION "
+                       "REPORT MAY BE UNDERSTATED"
+           END-ADD
+
+           ADD TRAN-AMOUNT TO WS-NUMBER-X ROUNDED
+               ON SIZE ERROR
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM 2200-WRITE-EXCEPTION
+           END-ADD.
+
+       2200-WRITE-EXCEPTION.
+           MOVE SPACES             TO EXC-REPORT-LINE
+           MOVE TRAN-ACCT-NO       TO EXC-ACCT-NO
+           MOVE TRAN-SEQ-NO        TO EXC-SEQ-NO
+           MOVE TRAN-AMOUNT        TO EXC-TRAN-AMOUNT
+           MOVE WS-SHADOW-TOTAL    TO EXC-ATTEMPTED-TOTAL
+           MOVE "WS-NUMBER-X CAPACITY EXCEEDED - RECORD REJECTED"
+                                   TO EXC-REASON
+           WRITE EXC-REPORT-LINE
+           IF WS-EXC-STATUS NOT = "00"
+               DISPLAY "NUMACC01: WRITE TO EXCFILE FAILED, STATUS = "
+                   WS-EXC-STATUS
+           END-IF.
+
+       2300-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-LAST-CKPT
+           IF WS-SINCE-LAST-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 2400-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-SINCE-LAST-CKPT
+           END-IF.
+
+       2400-WRITE-CHECKPOINT.
+      *    Rewrites CKPTFILE with the last-processed transaction key
+      *    and the current WS-NUMBER-X so a restart can resume here.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "NUMACC01: UNABLE TO WRITE CHECKPOINT, STATUS = "
+                   WS-CKPT-STATUS
+           ELSE
+               MOVE TRAN-KEY         TO CKPT-LAST-KEY
+               MOVE WS-NUMBER-X      TO CKPT-NUMBER-X
+               MOVE WS-SHADOW-TOTAL  TO CKPT-SHADOW-TOTAL
+               MOVE WS-TRAN-COUNT    TO CKPT-TRAN-COUNT
+               MOVE WS-REJECT-COUNT  TO CKPT-REJECT-COUNT
+               WRITE CKPT-RECORD
+               IF WS-CKPT-STATUS NOT = "00"
+                   DISPLAY "NUMACC01: WRITE TO CKPTFILE FAILED, "
+                       "STATUS = " WS-CKPT-STATUS
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2900-READ-TRAN.
+           READ TRAN-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE TRAN-FILE
+           CLOSE EXCEPTION-FILE
+           PERFORM 9100-WRITE-TOTALS
+           PERFORM 9150-WRITE-CONTROL-FILE
+           PERFORM 9200-WRITE-SUMMARY
+           DISPLAY "NUMACC01: TRANSACTIONS READ    = " WS-TRAN-COUNT
+           DISPLAY "NUMACC01: TRANSACTIONS REJECTED = " WS-REJECT-COUNT
+           DISPLAY "NUMACC01: WS-NUMBER-X FINAL      = " WS-NUMBER-X.
+
+       9100-WRITE-TOTALS.
+      *    Hands the run's control and computed totals to NUMBAL01
+      *    for the end-of-job balancing report, and becomes the next
+      *    run's CTLFILE.
+           OPEN OUTPUT TOTALS-FILE
+           IF WS-TOT-STATUS NOT = "00"
+               DISPLAY "NUMACC01: UNABLE TO OPEN TOTFILE, STATUS = "
+                   WS-TOT-STATUS
+           ELSE
+               MOVE WS-NUMBER          TO TOT-CONTROL-NUMBER
+               MOVE WS-NUMBER-X        TO TOT-COMPUTED-NUMBER
+               MOVE WS-RUN-DATE        TO TOT-RUN-DATE
+               WRITE TOT-RECORD
+               IF WS-TOT-STATUS NOT = "00"
+                   DISPLAY "NUMACC01: WRITE TO TOTFILE FAILED, "
+                       "STATUS = " WS-TOT-STATUS
+               END-IF
+               CLOSE TOTALS-FILE
+           END-IF.
+
+       9150-WRITE-CONTROL-FILE.
+      *    Carries this run's computed total forward as the next run's
+      *    control total, so 1100-LOAD-CONTROL-TOTAL has a real
+      *    CTLFILE to read instead of starting WS-NUMBER at zero on
+      *    every run.
+           OPEN OUTPUT CONTROL-FILE
+           IF WS-CTL-STATUS NOT = "00"
+               DISPLAY "NUMACC01: UNABLE TO WRITE CTLFILE, STATUS = "
+                   WS-CTL-STATUS
+           ELSE
+               MOVE WS-NUMBER-X        TO CTL-CONTROL-TOTAL
+               WRITE CTL-RECORD
+               IF WS-CTL-STATUS NOT = "00"
+                   DISPLAY "NUMACC01: WRITE TO CTLFILE FAILED, "
+                       "STATUS = " WS-CTL-STATUS
+               END-IF
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       9200-WRITE-SUMMARY.
+      *    End-of-day activity summary - transaction/reject counts and
+      *    the control/computed totals, with net activity (computed
+      *    minus control) run through CPY-NUMAREA-SGN so it keeps its
+      *    sign instead of an unsigned magnitude.
+           MOVE WS-NUMBER              TO WS-NUMBER-SGN
+           MOVE WS-NUMBER-X            TO WS-NUMBER-X-SGN
+           COMPUTE WS-VARIANCE = WS-NUMBER-X-SGN - WS-NUMBER-SGN
+
+           OPEN OUTPUT SUMMARY-FILE
+           IF WS-SUM-STATUS NOT = "00"
+               DISPLAY "NUMACC01: UNABLE TO OPEN SUMRPT, STATUS = "
+                   WS-SUM-STATUS
+           ELSE
+               MOVE SPACES             TO SUM-REPORT-LINE
+               MOVE WS-RUN-DATE        TO SUM-RUN-DATE
+               MOVE WS-TRAN-COUNT      TO SUM-TRAN-COUNT
+               MOVE WS-REJECT-COUNT    TO SUM-REJECT-COUNT
+               MOVE WS-NUMBER          TO SUM-CONTROL-NUMBER
+               MOVE WS-NUMBER-X        TO SUM-COMPUTED-NUMBER
+               MOVE WS-VARIANCE        TO SUM-NET-ACTIVITY
+               WRITE SUM-REPORT-LINE
+               IF WS-SUM-STATUS NOT = "00"
+                   DISPLAY "NUMACC01: WRITE TO SUMRPT FAILED, STATUS = "
+                       WS-SUM-STATUS
+               END-IF
+               CLOSE SUMMARY-FILE
+           END-IF.
