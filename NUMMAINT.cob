@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMMAINT.
+      *****************************************************************
+      * NUMMAINT - Online maintenance transaction for WS-AREA.
+      *
+      * Lets an operations analyst look up NUM-RECORD by account
+      * number, see NUM-CONTROL-NUMBER (WS-NUMBER) and NUM-NUMBER-X
+      * (WS-NUMBER-X) side by side, and post a corrected NUM-NUMBER-X
+      * with a required reason code - instead of a programmer patching
+      * the value directly.
+      *
+      * No CICS/BMS map is available in this shop's GnuCOBOL toolchain,
+      * so this transaction is written as the "or equivalent" pseudo-
+      * conversational screen the request allows for: a line-mode
+      * inquire/correct dialog driven by ACCEPT/DISPLAY against the
+      * master file, using the same lookup/verify/post logic a
+      * BMS-mapped CICS transaction would use.
+      *
+      * The master file is organized RELATIVE, keyed by account number
+      * (this build's runtime has the indexed/ISAM file handler
+      * disabled, so ORGANIZATION INDEXED is not available here).
+      *
+      * Every posted correction that actually changes WS-NUMBER-X is
+      * also written, before/after, to the permanent AUDFILE audit
+      * trail so a precision-loss correction can be traced back later.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO "NUMMSTR"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-REL-KEY
+               FILE STATUS IS WS-MSTR-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE.
+           COPY CPY-NUMREC.
+
+       FD  AUDIT-FILE.
+           COPY CPY-AUDREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MSTR-STATUS                  PIC XX VALUE SPACES.
+       01  WS-AUD-STATUS                   PIC XX VALUE SPACES.
+       01  WS-REL-KEY                      PIC 9(9) VALUE ZERO.
+       01  WS-OLD-NUMBER-X                 PIC 9(9) VALUE ZERO.
+
+       01  WS-SWITCHES.
+           05  WS-DONE-SWITCH              PIC X VALUE "N".
+               88  MAINTENANCE-DONE                VALUE "Y".
+           05  WS-FOUND-SWITCH             PIC X VALUE "N".
+               88  RECORD-FOUND                    VALUE "Y".
+
+       01  WS-INPUT-KEY                    PIC 9(9) VALUE ZERO.
+       01  WS-INPUT-CORRECTED-VALUE        PIC 9(9) VALUE ZERO.
+       01  WS-INPUT-REASON-CODE            PIC X(4) VALUE SPACES.
+       01  WS-TODAY                        PIC 9(8) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MAINTAIN-ONE-RECORD UNTIL MAINTENANCE-DONE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           OPEN I-O MASTER-FILE
+           IF WS-MSTR-STATUS NOT = "00"
+               DISPLAY "NUMMAINT: UNABLE TO OPEN NUMMSTR, STATUS = "
+                   WS-MSTR-STATUS
+               MOVE "Y" TO WS-DONE-SWITCH
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUD-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUD-STATUS NOT = "00"
+               DISPLAY "NUMMAINT: UNABLE TO OPEN AUDFILE, STATUS = "
+                   WS-AUD-STATUS
+               MOVE "Y" TO WS-DONE-SWITCH
+           END-IF.
+
+       2000-MAINTAIN-ONE-RECORD.
+           DISPLAY "ENTER ACCOUNT NUMBER (0 TO EXIT): "
+           ACCEPT WS-INPUT-KEY
+
+           IF WS-INPUT-KEY = ZERO
+               MOVE "Y" TO WS-DONE-SWITCH
+           ELSE
+               PERFORM 2100-LOOKUP-RECORD
+               IF RECORD-FOUND
+                   PERFORM 2200-DISPLAY-RECORD
+                   PERFORM 2300-ACCEPT-CORRECTION
+               ELSE
+                   DISPLAY "NUMMAINT: ACCOUNT " WS-INPUT-KEY
+                       " NOT FOUND ON NUMMSTR"
+               END-IF
+           END-IF.
+
+       2100-LOOKUP-RECORD.
+           MOVE "N" TO WS-FOUND-SWITCH
+           MOVE WS-INPUT-KEY TO WS-REL-KEY
+           READ MASTER-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND-SWITCH
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND-SWITCH
+           END-READ.
+
+       2200-DISPLAY-RECORD.
+           DISPLAY "ACCOUNT             : " NUM-REC-KEY
+           DISPLAY "WS-NUMBER   (CONTROL): " NUM-CONTROL-NUMBER
+           DISPLAY "WS-NUMBER-X (COMPUTED): " NUM-NUMBER-X
+           DISPLAY "LAST REASON CODE     : " NUM-LAST-REASON-CODE
+           DISPLAY "LAST UPDATE DATE     : " NUM-LAST-UPDATE-DATE.
+
+       2300-ACCEPT-CORRECTION.
+           DISPLAY "ENTER CORRECTED WS-NUMBER-X: "
+           ACCEPT WS-INPUT-CORRECTED-VALUE
+
+           DISPLAY "ENTER REASON CODE (REQUIRED): "
+           ACCEPT WS-INPUT-REASON-CODE
+
+           IF WS-INPUT-REASON-CODE = SPACES OR LOW-VALUES
+               DISPLAY "NUMMAINT: REASON CODE IS REQUIRED - "
+                   "CORRECTION REJECTED"
+           ELSE
+               MOVE NUM-NUMBER-X             TO WS-OLD-NUMBER-X
+               MOVE WS-INPUT-CORRECTED-VALUE TO NUM-NUMBER-X
+               MOVE WS-INPUT-REASON-CODE     TO NUM-LAST-REASON-CODE
+               MOVE WS-TODAY                 TO NUM-LAST-UPDATE-DATE
+               REWRITE NUM-RECORD
+                   INVALID KEY
+                       DISPLAY "NUMMAINT: REWRITE FAILED, STATUS = "
+                           WS-MSTR-STATUS
+                   NOT INVALID KEY
+                       DISPLAY "NUMMAINT: WS-NUMBER-X UPDATED FOR "
+                           "ACCOUNT " NUM-REC-KEY " - REASON "
+                           WS-INPUT-REASON-CODE
+                       IF WS-OLD-NUMBER-X NOT = WS-INPUT-CORRECTED-VALUE
+                           PERFORM 2400-WRITE-AUDIT-RECORD
+                       END-IF
+               END-REWRITE
+           END-IF.
+
+       2400-WRITE-AUDIT-RECORD.
+           MOVE NUM-REC-KEY               TO AUD-REC-KEY
+           MOVE WS-OLD-NUMBER-X           TO AUD-OLD-VALUE
+           MOVE WS-INPUT-CORRECTED-VALUE  TO AUD-NEW-VALUE
+           MOVE WS-INPUT-REASON-CODE      TO AUD-REASON-CODE
+           MOVE WS-TODAY                  TO AUD-CORRECTION-DATE
+           WRITE AUDIT-RECORD
+           IF WS-AUD-STATUS NOT = "00"
+               DISPLAY "NUMMAINT: WRITE TO AUDFILE FAILED, STATUS = "
+                   WS-AUD-STATUS
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE MASTER-FILE
+           CLOSE AUDIT-FILE.
